@@ -0,0 +1,16 @@
+      *================================================================
+      *  CHECKPT.CPY
+      *  Record layout for CHECKPOINT-FILE -- the single most-recent
+      *  in-progress game state, rewritten after every successful
+      *  move so a killed session can be resumed.  CK-LOG-SEQ carries
+      *  the move-log sequence number forward across the resume so the
+      *  resumed process's own MOVELOG records continue numbering
+      *  where the interrupted one left off, instead of restarting at
+      *  1 and looking like a second game to REPLAY.CBL.
+      *================================================================
+       01  CHECKPOINT-RECORD.
+           05  CK-BOARD-SIDE               PIC 9(02).
+           05  CK-BOARD                    PIC X(81).
+           05  CK-PLAYER                   PIC A.
+           05  CK-MOVE-COUNT               PIC 9(03).
+           05  CK-LOG-SEQ                  PIC 9(05).
