@@ -0,0 +1,7 @@
+      *================================================================
+      *  PLYROSTR.CPY
+      *  Record layout for PLAYER-ROSTER -- one player id per record,
+      *  the entry list for a round-robin tournament run.
+      *================================================================
+       01  PLAYER-ROSTER-RECORD.
+           05  RS-PLAYER-ID                PIC X(08).
