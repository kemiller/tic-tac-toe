@@ -0,0 +1,22 @@
+      *================================================================
+      *  MOVELOG.CPY
+      *  Record layout for MOVE-LOG-FILE -- a transcript of every
+      *  accepted move, one record each, so a game can be replayed
+      *  turn by turn after the fact.  ML-SEQ restarts at 1 for each
+      *  new game, which is how REPLAY tells games apart -- a resumed
+      *  game carries its MoveLogSeq forward through CK-LOG-SEQ instead
+      *  of restarting at 1, since it is a continuation of the same
+      *  game, not a new one (see ResumeGame/SaveCheckpoint in
+      *  TicTacToe).  ML-TYPE tells REPLAY what kind of entry it is
+      *  reading: "M" is an ordinary move, "U" is an undo that cleared
+      *  ML-CELL back to empty instead of placing ML-PLAYER on it.
+      *================================================================
+       01  MOVE-LOG-RECORD.
+           05  ML-SEQ                      PIC 9(05).
+           05  ML-TYPE                     PIC A.
+           05  ML-PLAYER                   PIC A.
+           05  ML-CELL                      PIC 9(02).
+           05  ML-DATE                     PIC 9(08).
+           05  ML-TIME                     PIC 9(08).
+           05  ML-BOARD-SIDE               PIC 9(02).
+           05  ML-BOARD                    PIC X(81).
