@@ -0,0 +1,9 @@
+      *================================================================
+      *  MOVESIN.CPY
+      *  Record layout for MOVES-FILE -- a scripted transaction feed
+      *  used in place of an interactive ACCEPT CurrentMove.  One
+      *  record per move: which player, which cell.
+      *================================================================
+       01  MOVE-TRANS-RECORD.
+           05  MT-PLAYER                   PIC A.
+           05  MT-CELL                      PIC 9(02).
