@@ -0,0 +1,10 @@
+      *================================================================
+      *  PLYSTAT.CPY
+      *  Record layout for PLAYER-STATS -- one record per player,
+      *  keyed by player id, carrying running win/loss/draw tallies.
+      *================================================================
+       01  PLAYER-STATS-RECORD.
+           05  PS-PLAYER-ID                PIC X(08).
+           05  PS-WINS                     PIC 9(05) COMP.
+           05  PS-LOSSES                   PIC 9(05) COMP.
+           05  PS-DRAWS                    PIC 9(05) COMP.
