@@ -0,0 +1,12 @@
+      *================================================================
+      *  GAMERES.CPY
+      *  Record layout for GAME-RESULT-FILE -- one record is written
+      *  every time a game ends, win or draw, so the outcome survives
+      *  past the terminal session that produced it.
+      *================================================================
+       01  GAME-RESULT-RECORD.
+           05  GR-DATE                     PIC 9(08).
+           05  GR-TIME                     PIC 9(08).
+           05  GR-WINNER                   PIC X(08).
+           05  GR-BOARD-SIDE               PIC 9(02).
+           05  GR-BOARD                    PIC X(81).
