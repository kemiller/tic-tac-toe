@@ -0,0 +1,7 @@
+      *================================================================
+      *  BATCHRPT.CPY
+      *  Record layout for BATCH-REPORT-FILE -- the spooled report
+      *  that carries the same output a terminal session would have
+      *  seen, used when the game is driven from a MOVES-FILE.
+      *================================================================
+       01  BATCH-REPORT-RECORD             PIC X(80).
