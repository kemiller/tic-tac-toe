@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  Replay.
+       AUTHOR.      K-MILLER.
+       INSTALLATION. GAME-ROOM.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  KM  Initial version.  Reads MOVE-LOG-FILE back
+      *                   and reproduces every logged game turn by
+      *                   turn for post-game review.  ML-SEQ starting
+      *                   over at 1 is how one game is told from the
+      *                   next -- TicTacToe restarts the sequence
+      *                   every run.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVE-LOG-FILE ASSIGN TO "MOVELOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MoveLogStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVE-LOG-FILE.
+       COPY MOVELOG.
+
+       WORKING-STORAGE SECTION.
+
+       01 MoveLogStatus     PIC X(02).
+       01 AtEndOfLog        PIC X VALUE 'N'.
+       01 GameNumber        PIC 9(05) VALUE 0.
+       01 DisplayBoardSide  PIC 9(02).
+       01 BoardRow.
+           05 RowCell OCCURS 9 TIMES PIC X(04).
+       01 BoardRowIndex     PIC 9(02) COMP.
+       01 BoardColumnIndex  PIC 9(02) COMP.
+       01 BoardCellNumber   PIC 9(02) COMP.
+       01 CellText          PIC X(04).
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT MOVE-LOG-FILE
+           IF MoveLogStatus EQUAL "35"
+               DISPLAY "No moves have been logged yet."
+               STOP RUN
+           END-IF
+           PERFORM ReadOneLogRecord
+           PERFORM ReplayOneRecord
+               UNTIL AtEndOfLog EQUAL 'Y'
+           CLOSE MOVE-LOG-FILE.
+           STOP RUN.
+
+       ReadOneLogRecord.
+           READ MOVE-LOG-FILE
+               AT END
+                   SET AtEndOfLog TO 'Y'
+           END-READ.
+
+       ReplayOneRecord.
+           IF ML-SEQ EQUAL 1
+               ADD 1 TO GameNumber
+               DISPLAY " "
+               DISPLAY "===== Game " GameNumber " =====".
+
+           DISPLAY " "
+           IF ML-TYPE EQUAL "U"
+               DISPLAY "Move " ML-SEQ ": " ML-PLAYER
+                   " undoes their move at square " ML-CELL
+           ELSE
+               DISPLAY "Move " ML-SEQ ": " ML-PLAYER
+                   " -> square " ML-CELL
+           END-IF
+           MOVE ML-BOARD-SIDE TO DisplayBoardSide
+           PERFORM DisplayLoggedBoard
+           PERFORM ReadOneLogRecord.
+
+      *----------------------------------------------------------------
+      * DisplayLoggedBoard
+      *   Reshapes the flat ML-BOARD snapshot into a DisplayBoardSide
+      *   by DisplayBoardSide grid, one row of pipe-separated cells
+      *   per line, the same way TicTacToe's own board looks.
+      *----------------------------------------------------------------
+       DisplayLoggedBoard.
+           PERFORM DisplayLoggedRow
+               VARYING BoardRowIndex FROM 1 BY 1
+               UNTIL BoardRowIndex > DisplayBoardSide.
+
+       DisplayLoggedRow.
+           MOVE SPACES TO BoardRow
+           PERFORM BuildLoggedCell
+               VARYING BoardColumnIndex FROM 1 BY 1
+               UNTIL BoardColumnIndex > DisplayBoardSide
+           DISPLAY BoardRow(1:DisplayBoardSide * 4).
+
+       BuildLoggedCell.
+           COMPUTE BoardCellNumber =
+               (BoardRowIndex - 1) * DisplayBoardSide + BoardColumnIndex
+           MOVE SPACES TO CellText
+           MOVE ML-BOARD(BoardCellNumber:1) TO CellText(1:1)
+           IF BoardColumnIndex NOT EQUAL DisplayBoardSide
+               MOVE "|" TO CellText(2:1)
+           END-IF
+           MOVE CellText TO RowCell(BoardColumnIndex).
+
+       END PROGRAM Replay.
