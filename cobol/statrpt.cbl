@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  StatsReport.
+       AUTHOR.      K-MILLER.
+       INSTALLATION. GAME-ROOM.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  KM  Initial version.  Dumps PLAYER-STATS sorted
+      *                   by win percentage, highest first.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAYER-STATS-FILE ASSIGN TO "PLYSTAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PS-PLAYER-ID
+               FILE STATUS IS PlayerStatsStatus.
+
+           SELECT STANDINGS-WORK ASSIGN TO "STDWORK".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLAYER-STATS-FILE.
+       COPY PLYSTAT.
+
+       SD  STANDINGS-WORK.
+       01  STANDINGS-WORK-RECORD.
+           05  SW-PCT                      PIC 9(03)V9(04) COMP-3.
+           05  SW-PLAYER-ID                PIC X(08).
+           05  SW-WINS                     PIC 9(05) COMP.
+           05  SW-LOSSES                   PIC 9(05) COMP.
+           05  SW-DRAWS                    PIC 9(05) COMP.
+
+       WORKING-STORAGE SECTION.
+
+       01 PlayerStatsStatus PIC X(02).
+       01 GamesPlayed       PIC 9(07).
+       01 NoStatsFound      PIC X VALUE 'N'.
+       01 SortAtEnd         PIC X VALUE 'N'.
+       01 WinPctDisplay     PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT PLAYER-STATS-FILE
+           IF PlayerStatsStatus EQUAL "35"
+               DISPLAY "No player statistics have been recorded yet."
+               STOP RUN
+           END-IF
+           SORT STANDINGS-WORK ON DESCENDING KEY SW-PCT
+               INPUT PROCEDURE IS LoadStandings
+               OUTPUT PROCEDURE IS PrintStandings
+           CLOSE PLAYER-STATS-FILE.
+           STOP RUN.
+
+       LoadStandings.
+           SET NoStatsFound TO 'Y'
+           PERFORM LoadOneRecord
+               UNTIL PlayerStatsStatus NOT EQUAL "00".
+
+       LoadOneRecord.
+           READ PLAYER-STATS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   SET NoStatsFound TO 'N'
+                   COMPUTE GamesPlayed = PS-WINS + PS-LOSSES + PS-DRAWS
+                   MOVE PS-PLAYER-ID TO SW-PLAYER-ID
+                   MOVE PS-WINS      TO SW-WINS
+                   MOVE PS-LOSSES    TO SW-LOSSES
+                   MOVE PS-DRAWS     TO SW-DRAWS
+                   IF GamesPlayed > 0
+                       COMPUTE SW-PCT ROUNDED =
+                           PS-WINS / GamesPlayed
+                   ELSE
+                       MOVE 0 TO SW-PCT
+                   END-IF
+                   RELEASE STANDINGS-WORK-RECORD
+           END-READ.
+
+       PrintStandings.
+           IF NoStatsFound EQUAL 'Y'
+               DISPLAY " "
+               DISPLAY "No player statistics have been recorded yet."
+           ELSE
+               DISPLAY " "
+               DISPLAY "PLAYER    WINS  LOSSES  DRAWS  WIN PCT"
+               DISPLAY "--------  ----  ------  -----  -------"
+               PERFORM PrintOneStanding
+                   UNTIL SortAtEnd EQUAL 'Y'
+           END-IF.
+
+       PrintOneStanding.
+           RETURN STANDINGS-WORK
+               AT END
+                   SET SortAtEnd TO 'Y'
+               NOT AT END
+                   COMPUTE WinPctDisplay = SW-PCT * 100
+                   DISPLAY SW-PLAYER-ID "  " SW-WINS "  " SW-LOSSES
+                       "  " SW-DRAWS "  " WinPctDisplay "%"
+           END-RETURN.
+
+       END PROGRAM StatsReport.
