@@ -1,80 +1,477 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  TicTacToe.
+       AUTHOR.      K-MILLER.
+       INSTALLATION. GAME-ROOM.
+       DATE-WRITTEN. 01/01/2019.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  KM  Write every completed game to GAME-RESULT-
+      *                   FILE so the outcome survives the session.
+      *   2026-08-09  KM  Maintain per-player win/loss/draw tallies in
+      *                   PLAYER-STATS.
+      *   2026-08-09  KM  Checkpoint in-progress games to CHECKPOINT-
+      *                   FILE and support resuming from one.
+      *   2026-08-09  KM  Added a batch mode that drives moves from
+      *                   MOVES-FILE and spools output to
+      *                   BATCH-REPORT-FILE instead of the terminal.
+      *   2026-08-09  KM  Log every accepted move to MOVE-LOG-FILE for
+      *                   post-game replay (see REPLAY.CBL).
+      *   2026-08-09  KM  Added a computer-opponent mode (TTT_COMPUTER)
+      *                   that plays one side by blocking, then taking,
+      *                   a winning line, else the first free square.
+      *   2026-08-09  KM  Generalized the board past a fixed 3x3 (see
+      *                   TTT_SIZE); win lines are now generated into
+      *                   a table instead of hardcoded, and the board
+      *                   display is built a row at a time.
+      *   2026-08-09  KM  Let square 0 undo the last move (MoveHistory)
+      *                   instead of playing it; logged to MOVE-LOG-
+      *                   FILE as a "U" record so REPLAY.CBL stays
+      *                   accurate.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-RESULT-FILE ASSIGN TO "GAMERES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GameResultStatus.
+
+           SELECT PLAYER-STATS-FILE ASSIGN TO "PLYSTAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PS-PLAYER-ID
+               FILE STATUS IS PlayerStatsStatus.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CheckpointStatus.
+
+           SELECT MOVES-FILE ASSIGN TO "MOVESIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MovesStatus.
+
+           SELECT BATCH-REPORT-FILE ASSIGN TO "BATCHRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BatchReportStatus.
+
+           SELECT MOVE-LOG-FILE ASSIGN TO "MOVELOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MoveLogStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-RESULT-FILE.
+       COPY GAMERES.
+
+       FD  PLAYER-STATS-FILE.
+       COPY PLYSTAT.
+
+       FD  CHECKPOINT-FILE.
+       COPY CHECKPT.
+
+       FD  MOVES-FILE.
+       COPY MOVESIN.
+
+       FD  BATCH-REPORT-FILE.
+       COPY BATCHRPT.
+
+       FD  MOVE-LOG-FILE.
+       COPY MOVELOG.
+
        WORKING-STORAGE SECTION.
 
        01 CurrentPlayer     PIC A VALUE "X".
        01 CurrentMove       PIC 9(10).
-       01 RowSeparator      PIC X(11) VALUE "---+---+---". 
 
-      * The board, for calculation purposes
+      * The board, for calculation purposes.  An empty Cell is SPACE;
+      * an occupied one holds the player's letter.  Sized for the
+      * largest board TTT_SIZE allows (9x9); BoardSide/CellCount say
+      * how much of it is actually in play this run.
        01 CurrentBoard.
-           02 CurrentBoardValues        PIC X(9) VALUE "123456789".
+           02 CurrentBoardValues        PIC X(81).
            02 CurrentBoardTable REDEFINES CurrentBoardValues.
-               03 Cell OCCURS 9 TIMES PIC X.
-
-      * The board, for display purposes
-       01 BoardForDisplay.
-           02 BoardValuesForDisplay.
-               03 RowOne        PIC X(11) VALUE "(1)|(2)|(3)".
-               03 FILLER        PIC X.
-               03 RowTwo        PIC X(11) VALUE "(4)|(5)|(6)".
-               03 FILLER        PIC X.
-               03 RowThree      PIC X(11) VALUE "(7)|(8)|(9)".
-               03 FILLER        PIC X.
+               03 Cell OCCURS 81 TIMES PIC X.
 
-           02 FILLER REDEFINES BoardValuesForDisplay.
-               03 DisplayCell   OCCURS 9 TIMES PIC X(4).
+      * How big the board is this run (TTT_SIZE, default 3) and the
+      * win lines (rows, columns, both diagonals) generated for it.
+       01 RunBoardSize      PIC 99.
+       01 BoardSide         PIC 9(02) COMP VALUE 3.
+       01 CellCount         PIC 9(02) COMP VALUE 9.
+       01 WinLineTable.
+           02 WinLineEntry OCCURS 20 TIMES.
+               03 WinLineCell OCCURS 9 TIMES PIC 9(02) COMP.
+       01 WinLineCount      PIC 9(02) COMP VALUE 0.
+       01 WinLineIndex      PIC 9(02) COMP.
+       01 FirstLineCell     PIC 9(02) COMP.
+       01 WinLineMatches    PIC X.
+       01 BoardRowIndex     PIC 9(02) COMP.
+       01 BoardColumnIndex  PIC 9(02) COMP.
+       01 CellOffset        PIC 9(03) COMP.
+       01 CellNumberDisplay PIC Z9.
+       01 CellCountDisplay  PIC 99.
+       01 CellText          PIC X(04).
+       01 BoardFull         PIC X.
 
        01 GameOver          PIC X VALUE 'F'.
+       01 GameWinner        PIC X(08).
+       01 GameResultStatus  PIC X(02).
+       01 PlayerStatsStatus PIC X(02).
+
+      * Identities used to key GAME-RESULT-FILE/PLAYER-STATS records.
+      * They default to the literal "X"/"O" board symbols so a plain
+      * two-human game is unaffected.  TOURNEY.CBL posts to the same
+      * PLAYER-STATS file under real roster ids instead of these
+      * defaults, so a club's standings accumulate across both
+      * ordinary games and tournament runs.
+       01 PlayerXID         PIC X(08) VALUE "X".
+       01 PlayerOID         PIC X(08) VALUE "O".
+       01 StatsLookupID     PIC X(08).
+       01 StatKind          PIC X.
+       01 ResultKind        PIC X.
+       01 InvalidMoveCount  PIC 9(05) VALUE 0.
+       01 CheckpointStatus  PIC X(02).
+       01 MoveCount         PIC 9(03) VALUE 0.
+       01 RunResume         PIC X(01).
+       01 CellIndex         PIC 9(02) COMP.
+       01 MovesStatus       PIC X(02).
+       01 BatchReportStatus PIC X(02).
+       01 BatchMode         PIC X(01) VALUE 'N'.
+       01 RunBatch          PIC X(01).
+       01 OutputLine        PIC X(80).
+       01 MoveLogStatus     PIC X(02).
+       01 MoveLogSeq        PIC 9(05) VALUE 0.
+
+      * Computer-opponent mode.  ComputerLetter is blank for a normal
+      * two-human game; set to "X" or "O" to have TicTacToe play that
+      * side itself instead of prompting for it.
+       01 ComputerLetter    PIC A VALUE SPACE.
+       01 OpponentLetter    PIC A.
+       01 TestLetter        PIC A.
+       01 WinLineFound      PIC X VALUE 'N'.
+       01 SavedCellValue    PIC X.
+       01 ChosenCell        PIC 9(02) COMP VALUE 0.
+       01 CandidateCell     PIC 9(02) COMP.
+
+      * Undo.  Square 0 is never a real square, so it is reserved as
+      * the "undo my last move" input; MoveHistory remembers every
+      * cell played this session so PopLastMove knows what to put
+      * back.  The stack does not survive a checkpoint/resume -- only
+      * CK-BOARD/CK-PLAYER/CK-MOVE-COUNT are saved -- so a resumed
+      * game can only undo moves made after the resume.
+       01 MoveHistory.
+           02 MoveHistoryEntry OCCURS 81 TIMES PIC 9(02) COMP.
+       01 MoveHistoryCount  PIC 9(02) COMP VALUE 0.
+       01 UndoneCell        PIC 9(02) COMP.
 
        PROCEDURE DIVISION.
        Begin.
+           PERFORM OpenResultFile
+           PERFORM OpenStatsFile
+           PERFORM OpenMoveLog
+           MOVE PlayerXID TO StatsLookupID
+           PERFORM LookupOrCreateStats
+           MOVE PlayerOID TO StatsLookupID
+           PERFORM LookupOrCreateStats
+           PERFORM DetermineBoardSize
+           ACCEPT RunBatch FROM ENVIRONMENT "TTT_BATCH"
+           IF RunBatch EQUAL "Y"
+               MOVE 'Y' TO BatchMode
+               PERFORM OpenBatchFiles
+           END-IF
+           ACCEPT ComputerLetter FROM ENVIRONMENT "TTT_COMPUTER"
+           ACCEPT RunResume FROM ENVIRONMENT "TTT_RESUME"
+           IF RunResume EQUAL "Y"
+               PERFORM ResumeGame
+           END-IF
+           PERFORM BuildWinLines
            PERFORM WITH TEST AFTER UNTIL GameOver EQUAL 'T'
                PERFORM DisplayBoard
-               DISPLAY "Select a square, " CurrentPlayer ": "
-                   WITH NO ADVANCING
-               ACCEPT  CurrentMove
-               IF CurrentMove > 0 AND CurrentMove < 10 AND
-                       Cell(CurrentMove) NUMERIC
-                   MOVE CurrentPlayer TO Cell(CurrentMove)
-                   CALL "FormatCell" USING BY CONTENT CurrentPlayer
-                       BY REFERENCE DisplayCell(CurrentMove)
-                   PERFORM CheckForWin
-                   PERFORM CheckForDraw
-                   PERFORM SwitchPlayer
+               IF ComputerLetter NOT EQUAL SPACE
+                       AND CurrentPlayer EQUAL ComputerLetter
+                   PERFORM ComputeComputerMove
+               ELSE
+                   IF BatchMode EQUAL 'Y'
+                       PERFORM ReadNextBatchMove
+                   ELSE
+                       DISPLAY "Select a square, " CurrentPlayer
+                           " (0 to undo): " WITH NO ADVANCING
+                       ACCEPT  CurrentMove
+                   END-IF
+               END-IF
+               IF GameOver NOT EQUAL 'T'
+                   EVALUATE TRUE
+                       WHEN CurrentMove EQUAL 0
+                           PERFORM Undo
+                       WHEN CurrentMove < 1 OR CurrentMove > CellCount
+                           MOVE SPACES TO OutputLine
+                           MOVE CellCount TO CellCountDisplay
+                           STRING "That's not a square on the board."
+                               DELIMITED BY SIZE
+                               "  Choose a number from 1 to "
+                               DELIMITED BY SIZE
+                               CellCountDisplay DELIMITED BY SIZE
+                               "." DELIMITED BY SIZE
+                               INTO OutputLine
+                           PERFORM Emit
+                           ADD 1 TO InvalidMoveCount
+                       WHEN Cell(CurrentMove) NOT EQUAL SPACE
+                           MOVE SPACES TO OutputLine
+                           STRING "That square is already taken. "
+                               DELIMITED BY SIZE
+                               "Choose another."
+                               DELIMITED BY SIZE
+                               INTO OutputLine
+                           PERFORM Emit
+                           ADD 1 TO InvalidMoveCount
+                       WHEN OTHER
+                           MOVE CurrentPlayer TO Cell(CurrentMove)
+                           ADD 1 TO MoveHistoryCount
+                           MOVE CurrentMove
+                               TO MoveHistoryEntry(MoveHistoryCount)
+                           PERFORM WriteMoveLog
+                           PERFORM CheckForWin
+                           PERFORM CheckForDraw
+                           PERFORM SwitchPlayer
+                           PERFORM WriteCheckpoint
+                   END-EVALUATE
                END-IF
            END-PERFORM.
+           MOVE SPACES TO OutputLine
+           STRING "Invalid move attempts: " DELIMITED BY SIZE
+               InvalidMoveCount DELIMITED BY SIZE
+               INTO OutputLine
+           PERFORM Emit.
+           PERFORM ClearCheckpoint.
+           PERFORM CloseResultFile.
+           PERFORM CloseStatsFile.
+           PERFORM CloseMoveLog.
+           IF BatchMode EQUAL 'Y'
+               PERFORM CloseBatchFiles
+           END-IF.
            STOP RUN.
 
+      *----------------------------------------------------------------
+      * DetermineBoardSize / BuildWinLines / BuildRowWinLine /
+      * BuildRowWinLineCell / BuildColumnWinLine /
+      * BuildColumnWinLineCell / BuildDiagonalWinLines /
+      * BuildMainDiagonalCell / BuildAntiDiagonalCell
+      *   Size the board from TTT_SIZE (default 3, capped at 9 so it
+      *   still fits the X(81) board snapshot fields) and generate the
+      *   winning lines -- every row, every column, and both diagonals
+      *   -- into WinLineTable instead of hardcoding them.
+      *----------------------------------------------------------------
+       DetermineBoardSize.
+           MOVE 3 TO BoardSide
+           ACCEPT RunBoardSize FROM ENVIRONMENT "TTT_SIZE"
+           IF RunBoardSize IS NUMERIC
+                   AND RunBoardSize > 0 AND RunBoardSize <= 9
+               MOVE RunBoardSize TO BoardSide
+           END-IF
+           COMPUTE CellCount = BoardSide * BoardSide
+           MOVE SPACES TO CurrentBoardValues.
+
+       BuildWinLines.
+           MOVE 0 TO WinLineCount
+           PERFORM BuildRowWinLine
+               VARYING BoardRowIndex FROM 1 BY 1
+               UNTIL BoardRowIndex > BoardSide
+           PERFORM BuildColumnWinLine
+               VARYING BoardColumnIndex FROM 1 BY 1
+               UNTIL BoardColumnIndex > BoardSide
+           PERFORM BuildDiagonalWinLines.
+
+       BuildRowWinLine.
+           ADD 1 TO WinLineCount
+           PERFORM BuildRowWinLineCell
+               VARYING BoardColumnIndex FROM 1 BY 1
+               UNTIL BoardColumnIndex > BoardSide.
+
+       BuildRowWinLineCell.
+           COMPUTE WinLineCell(WinLineCount, BoardColumnIndex) =
+               (BoardRowIndex - 1) * BoardSide + BoardColumnIndex.
+
+       BuildColumnWinLine.
+           ADD 1 TO WinLineCount
+           PERFORM BuildColumnWinLineCell
+               VARYING BoardRowIndex FROM 1 BY 1
+               UNTIL BoardRowIndex > BoardSide.
+
+       BuildColumnWinLineCell.
+           COMPUTE WinLineCell(WinLineCount, BoardRowIndex) =
+               (BoardRowIndex - 1) * BoardSide + BoardColumnIndex.
+
+       BuildDiagonalWinLines.
+           ADD 1 TO WinLineCount
+           PERFORM BuildMainDiagonalCell
+               VARYING BoardRowIndex FROM 1 BY 1
+               UNTIL BoardRowIndex > BoardSide
+           ADD 1 TO WinLineCount
+           PERFORM BuildAntiDiagonalCell
+               VARYING BoardRowIndex FROM 1 BY 1
+               UNTIL BoardRowIndex > BoardSide.
+
+       BuildMainDiagonalCell.
+           COMPUTE WinLineCell(WinLineCount, BoardRowIndex) =
+               (BoardRowIndex - 1) * BoardSide + BoardRowIndex.
+
+       BuildAntiDiagonalCell.
+           COMPUTE WinLineCell(WinLineCount, BoardRowIndex) =
+               (BoardRowIndex - 1) * BoardSide
+               + (BoardSide - BoardRowIndex + 1).
+
+      *----------------------------------------------------------------
+      * DisplayBoard / DisplayOneBoardRow / BuildDisplayCell /
+      * BuildRowSeparator / BuildSeparatorSegment
+      *   Renders the current BoardSide x BoardSide grid one row at a
+      *   time instead of a fixed 3x3 literal.  An empty square shows
+      *   its number in parentheses; an occupied one shows the letter.
+      *----------------------------------------------------------------
        DisplayBoard.
-           DISPLAY ""
-           DISPLAY RowOne
-           DISPLAY RowSeparator
-           DISPLAY RowTwo
-           DISPLAY RowSeparator
-           DISPLAY RowThree
-           DISPLAY "".
-           
+           MOVE SPACES  TO OutputLine
+           PERFORM Emit
+           PERFORM DisplayOneBoardRow
+               VARYING BoardRowIndex FROM 1 BY 1
+               UNTIL BoardRowIndex > BoardSide
+           MOVE SPACES  TO OutputLine
+           PERFORM Emit.
+
+       DisplayOneBoardRow.
+           MOVE SPACES TO OutputLine
+           PERFORM BuildDisplayCell
+               VARYING BoardColumnIndex FROM 1 BY 1
+               UNTIL BoardColumnIndex > BoardSide
+           PERFORM Emit
+           IF BoardRowIndex NOT EQUAL BoardSide
+               PERFORM BuildRowSeparator
+               PERFORM Emit
+           END-IF.
+
+       BuildDisplayCell.
+           COMPUTE CellIndex =
+               (BoardRowIndex - 1) * BoardSide + BoardColumnIndex
+           MOVE SPACES TO CellText
+           IF Cell(CellIndex) EQUAL SPACE
+               MOVE CellIndex TO CellNumberDisplay
+               STRING "(" DELIMITED BY SIZE
+                   CellNumberDisplay DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO CellText
+           ELSE
+               MOVE Cell(CellIndex) TO CellText(2:1)
+           END-IF
+           COMPUTE CellOffset = (BoardColumnIndex - 1) * 5 + 1
+           MOVE CellText TO OutputLine(CellOffset:4)
+           IF BoardColumnIndex NOT EQUAL BoardSide
+               MOVE "|" TO OutputLine(CellOffset + 4:1)
+           END-IF.
+
+       BuildRowSeparator.
+           MOVE SPACES TO OutputLine
+           PERFORM BuildSeparatorSegment
+               VARYING BoardColumnIndex FROM 1 BY 1
+               UNTIL BoardColumnIndex > BoardSide.
+
+       BuildSeparatorSegment.
+           COMPUTE CellOffset = (BoardColumnIndex - 1) * 5 + 1
+           MOVE "----" TO OutputLine(CellOffset:4)
+           IF BoardColumnIndex NOT EQUAL BoardSide
+               MOVE "+" TO OutputLine(CellOffset + 4:1)
+           END-IF.
+
+       Emit.
+           IF BatchMode EQUAL 'Y'
+               MOVE OutputLine TO BATCH-REPORT-RECORD
+               WRITE BATCH-REPORT-RECORD
+           ELSE
+               DISPLAY OutputLine
+           END-IF.
+
+      *----------------------------------------------------------------
+      * CheckForWin / ScanWinLines / TestEachWinLine /
+      * CheckWinLineMatches / CompareLineCell
+      *   ScanWinLines walks WinLineTable (built by BuildWinLines) and
+      *   sets WinLineFound to 'Y' the first time every cell on a line
+      *   is occupied by the same letter.  Shared with
+      *   ComputeComputerMove, which reuses it to look ahead a move.
+      *----------------------------------------------------------------
        CheckForWin.
-           IF Cell(1) EQUAL Cell(2) AND Cell(2) EQUAL Cell(3)
-                   OR Cell(4) EQUAL Cell(5) AND Cell(5) EQUAL Cell(6)
-                   OR Cell(7) EQUAL Cell(8) AND Cell(8) EQUAL Cell(9)
-                   OR Cell(1) EQUAL Cell(4) AND Cell(4) EQUAL Cell(7)
-                   OR Cell(2) EQUAL Cell(5) AND Cell(5) EQUAL Cell(8)
-                   OR Cell(3) EQUAL Cell(6) AND Cell(6) EQUAL Cell(9)
-                   OR Cell(1) EQUAL Cell(5) AND Cell(5) EQUAL Cell(9)
-                   OR Cell(3) EQUAL Cell(5) AND Cell(5) EQUAL Cell(7)
+           PERFORM ScanWinLines
+           IF WinLineFound EQUAL 'Y'
                PERFORM DisplayBoard
-               DISPLAY CurrentPlayer " Wins!"
+               MOVE SPACES TO OutputLine
+               STRING CurrentPlayer DELIMITED BY SIZE
+                   " Wins!" DELIMITED BY SIZE
+                   INTO OutputLine
+               PERFORM Emit
                SET GameOver TO 'T'
+               MOVE 'W' TO ResultKind
+               PERFORM ResolveWinnerID
+               PERFORM UpdatePlayerStats
+               PERFORM WriteGameResult
+           END-IF.
+
+       ScanWinLines.
+           MOVE 'N' TO WinLineFound
+           PERFORM TestEachWinLine
+               VARYING WinLineIndex FROM 1 BY 1
+               UNTIL WinLineIndex > WinLineCount
+                   OR WinLineFound EQUAL 'Y'.
+
+       TestEachWinLine.
+           PERFORM CheckWinLineMatches
+           IF WinLineMatches EQUAL 'Y'
+               MOVE 'Y' TO WinLineFound
+           END-IF.
+
+       CheckWinLineMatches.
+           MOVE WinLineCell(WinLineIndex, 1) TO FirstLineCell
+           IF Cell(FirstLineCell) EQUAL SPACE
+               MOVE 'N' TO WinLineMatches
+           ELSE
+               MOVE 'Y' TO WinLineMatches
+               PERFORM CompareLineCell
+                   VARYING BoardColumnIndex FROM 2 BY 1
+                   UNTIL BoardColumnIndex > BoardSide
+                       OR WinLineMatches EQUAL 'N'
            END-IF.
 
+       CompareLineCell.
+           COMPUTE CellIndex =
+               WinLineCell(WinLineIndex, BoardColumnIndex)
+           IF Cell(CellIndex) NOT EQUAL Cell(FirstLineCell)
+               MOVE 'N' TO WinLineMatches
+           END-IF.
+
+      *----------------------------------------------------------------
+      * CheckForDraw / DetermineBoardFull / CheckCellFilled
+      *   A draw is every cell occupied with no win found.
+      *----------------------------------------------------------------
        CheckForDraw.
-           IF CurrentBoard ALPHABETIC AND GameOver NOT EQUAL 'T'
-               PERFORM DisplayBoard
-               DISPLAY "It's a Draw!"
-               SET GameOver TO 'T'
+           IF GameOver NOT EQUAL 'T'
+               PERFORM DetermineBoardFull
+               IF BoardFull EQUAL 'Y'
+                   PERFORM DisplayBoard
+                   MOVE "It's a Draw!" TO OutputLine
+                   PERFORM Emit
+                   SET GameOver TO 'T'
+                   MOVE "DRAW" TO GameWinner
+                   MOVE 'D' TO ResultKind
+                   PERFORM UpdatePlayerStats
+                   PERFORM WriteGameResult
+               END-IF
+           END-IF.
+
+       DetermineBoardFull.
+           MOVE 'Y' TO BoardFull
+           PERFORM CheckCellFilled
+               VARYING CellIndex FROM 1 BY 1
+               UNTIL CellIndex > CellCount OR BoardFull EQUAL 'N'.
+
+       CheckCellFilled.
+           IF Cell(CellIndex) EQUAL SPACE
+               MOVE 'N' TO BoardFull
            END-IF.
 
        SwitchPlayer.
@@ -84,36 +481,347 @@
                SET CurrentPlayer TO "X"
            END-IF.
 
+      *----------------------------------------------------------------
+      * ResumeGame / WriteCheckpoint / ClearCheckpoint
+      *   Checkpoint the in-progress game after every successful move
+      *   so a killed session can pick back up where it left off.  The
+      *   board size travels with the checkpoint, so a resumed game
+      *   keeps playing at whatever size it was saved at.  MoveLogSeq
+      *   also travels with it, so the resumed process's MOVELOG
+      *   records keep numbering from where the interrupted one left
+      *   off instead of restarting at 1 and reading as a second game
+      *   (see CK-LOG-SEQ in CHECKPT.CPY).
+      *----------------------------------------------------------------
+       ResumeGame.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CheckpointStatus EQUAL "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-BOARD-SIDE TO BoardSide
+                       COMPUTE CellCount = BoardSide * BoardSide
+                       MOVE SPACES TO CurrentBoardValues
+                       MOVE CK-BOARD(1:CellCount)
+                           TO CurrentBoardValues(1:CellCount)
+                       MOVE CK-PLAYER     TO CurrentPlayer
+                       MOVE CK-MOVE-COUNT TO MoveCount
+                       MOVE CK-LOG-SEQ    TO MoveLogSeq
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE "No checkpoint found -- starting a new game."
+                   TO OutputLine
+               PERFORM Emit
+           END-IF.
 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FormatCell
-       DATA DIVISION.
-       LINKAGE SECTION.
+       WriteCheckpoint.
+           ADD 1 TO MoveCount
+           PERFORM SaveCheckpoint.
 
-       01 CellValue             PIC X.
+       SaveCheckpoint.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE BoardSide           TO CK-BOARD-SIDE
+           MOVE SPACES              TO CK-BOARD
+           MOVE CurrentBoardValues(1:CellCount) TO CK-BOARD(1:CellCount)
+           MOVE CurrentPlayer      TO CK-PLAYER
+           MOVE MoveCount          TO CK-MOVE-COUNT
+           MOVE MoveLogSeq         TO CK-LOG-SEQ
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
 
-       01 CellRepresentation.
-           02 LeftPad           PIC X.
-           02 ContentSpace      PIC X.
-           02 RightPad          PIC X.
-           02 FILLER            PIC X.
+       ClearCheckpoint.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
 
-       PROCEDURE DIVISION USING CellValue, CellRepresentation.
-       Begin.
-           MOVE CellValue to ContentSpace
-           IF CellValue NUMERIC
-               MOVE "(" TO LeftPad
-               MOVE ")" TO RightPad
+      *----------------------------------------------------------------
+      * Undo / PopLastMove
+      *   Square 0 pops the last entry off MoveHistory instead of
+      *   playing a move: the cell goes back to empty, SwitchPlayer's
+      *   last flip is reverted, and the checkpoint is rewritten so a
+      *   later resume picks up the undone state.  None of this counts
+      *   as a turn -- it does not touch InvalidMoveCount -- but it is
+      *   still logged to MOVE-LOG-FILE (as a "U" record) so REPLAY.CBL
+      *   sees the cell go back to empty instead of finding it occupied
+      *   by something the move log never otherwise explained.
+      *----------------------------------------------------------------
+       Undo.
+           IF MoveHistoryCount EQUAL 0
+               MOVE "Nothing to undo yet." TO OutputLine
+               PERFORM Emit
            ELSE
-               MOVE " " TO LeftPad
-               MOVE " " TO RightPad
+               PERFORM PopLastMove
+      * Against a computer opponent, the top of MoveHistory at this
+      * point is always the computer's own reply, never the human's
+      * move -- popping just that one would only hand the turn back
+      * to the computer, which would immediately move again without
+      * ever letting the human reach their own misclick.  Keep
+      * popping until it is genuinely the human's turn to choose
+      * again (or there is nothing left to undo).
+               IF ComputerLetter NOT EQUAL SPACE
+                   PERFORM PopLastMove
+                       UNTIL MoveHistoryCount EQUAL 0
+                           OR CurrentPlayer NOT EQUAL ComputerLetter
+               END-IF
            END-IF.
-           EXIT PROGRAM.
 
-       END PROGRAM FormatCell.
+       PopLastMove.
+           MOVE MoveHistoryEntry(MoveHistoryCount) TO UndoneCell
+           SUBTRACT 1 FROM MoveHistoryCount
+           MOVE SPACE TO Cell(UndoneCell)
+           PERFORM SwitchPlayer
+           SUBTRACT 1 FROM MoveCount
+           PERFORM WriteUndoLog
+           PERFORM SaveCheckpoint
+           MOVE SPACES TO OutputLine
+           MOVE UndoneCell TO CellNumberDisplay
+           STRING "Undid " DELIMITED BY SIZE
+               CurrentPlayer DELIMITED BY SIZE
+               "'s move at square " DELIMITED BY SIZE
+               CellNumberDisplay DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               INTO OutputLine
+           PERFORM Emit.
 
-       END PROGRAM TicTacToe.
+      *----------------------------------------------------------------
+      * OpenBatchFiles / CloseBatchFiles / ReadNextBatchMove
+      *   Batch mode (TTT_BATCH=Y) drives moves from MOVES-FILE in
+      *   place of the interactive ACCEPT, and spools every DISPLAY
+      *   that would otherwise have gone to the terminal into
+      *   BATCH-REPORT-FILE instead (see Emit).
+      *----------------------------------------------------------------
+       OpenBatchFiles.
+           OPEN INPUT MOVES-FILE
+           IF MovesStatus NOT EQUAL "00"
+               DISPLAY "Cannot open MOVES-FILE for batch play -- "
+                   "stopping."
+               STOP RUN
+           END-IF
+           OPEN OUTPUT BATCH-REPORT-FILE
+           IF BatchReportStatus NOT EQUAL "00"
+               DISPLAY "Cannot open BATCH-REPORT-FILE -- stopping."
+               CLOSE MOVES-FILE
+               STOP RUN
+           END-IF.
+
+       CloseBatchFiles.
+           CLOSE MOVES-FILE
+           CLOSE BATCH-REPORT-FILE.
+
+       ReadNextBatchMove.
+           READ MOVES-FILE
+               AT END
+                   SET GameOver TO 'T'
+               NOT AT END
+                   MOVE MT-PLAYER TO CurrentPlayer
+                   MOVE MT-CELL   TO CurrentMove
+           END-READ.
+
+      *----------------------------------------------------------------
+      * ComputeComputerMove / DetermineOpponentLetter / FindWinningCell
+      * / TryCandidateCell / FindFirstFreeCell / TryFreeCell
+      *   Picks CurrentMove for the computer's turn: block the
+      *   opponent's winning line if one is open, else take a winning
+      *   line of its own, else take the first free square.  Falls
+      *   into the same MOVE TO Cell(CurrentMove) path used for a
+      *   human move.
+      *   TryCandidateCell looks ahead by temporarily placing
+      *   TestLetter and reusing ScanWinLines (see CheckForWin).
+      *----------------------------------------------------------------
+       ComputeComputerMove.
+           PERFORM DetermineOpponentLetter
+           MOVE 0 TO ChosenCell
+           MOVE OpponentLetter TO TestLetter
+           PERFORM FindWinningCell
+           IF ChosenCell EQUAL 0
+               MOVE CurrentPlayer TO TestLetter
+               PERFORM FindWinningCell
+           END-IF
+           IF ChosenCell EQUAL 0
+               PERFORM FindFirstFreeCell
+           END-IF
+           MOVE ChosenCell TO CurrentMove.
 
-           
+       DetermineOpponentLetter.
+           IF CurrentPlayer EQUAL "X"
+               MOVE "O" TO OpponentLetter
+           ELSE
+               MOVE "X" TO OpponentLetter
+           END-IF.
+
+       FindWinningCell.
+           PERFORM TryCandidateCell
+               VARYING CandidateCell FROM 1 BY 1
+               UNTIL CandidateCell > CellCount
+                   OR ChosenCell NOT EQUAL 0.
+
+       TryCandidateCell.
+           IF Cell(CandidateCell) EQUAL SPACE
+               MOVE Cell(CandidateCell) TO SavedCellValue
+               MOVE TestLetter TO Cell(CandidateCell)
+               PERFORM ScanWinLines
+               MOVE SavedCellValue TO Cell(CandidateCell)
+               IF WinLineFound EQUAL 'Y'
+                   MOVE CandidateCell TO ChosenCell
+               END-IF
+           END-IF.
 
+       FindFirstFreeCell.
+           PERFORM TryFreeCell
+               VARYING CandidateCell FROM 1 BY 1
+               UNTIL CandidateCell > CellCount
+                   OR ChosenCell NOT EQUAL 0.
 
+       TryFreeCell.
+           IF Cell(CandidateCell) EQUAL SPACE AND ChosenCell EQUAL 0
+               MOVE CandidateCell TO ChosenCell
+           END-IF.
+
+      *----------------------------------------------------------------
+      * OpenMoveLog / CloseMoveLog / WriteMoveLog
+      *   Append a transcript record for every accepted move so the
+      *   game can be played back later by REPLAY.CBL.
+      *----------------------------------------------------------------
+       OpenMoveLog.
+           OPEN EXTEND MOVE-LOG-FILE
+           IF MoveLogStatus EQUAL "35"
+               OPEN OUTPUT MOVE-LOG-FILE
+           END-IF.
+
+       CloseMoveLog.
+           CLOSE MOVE-LOG-FILE.
+
+       WriteMoveLog.
+           ADD 1 TO MoveLogSeq
+           ACCEPT ML-DATE FROM DATE YYYYMMDD
+           ACCEPT ML-TIME FROM TIME
+           MOVE MoveLogSeq         TO ML-SEQ
+           MOVE "M"                TO ML-TYPE
+           MOVE CurrentPlayer      TO ML-PLAYER
+           MOVE CurrentMove        TO ML-CELL
+           MOVE BoardSide          TO ML-BOARD-SIDE
+           MOVE SPACES              TO ML-BOARD
+           MOVE CurrentBoardValues(1:CellCount) TO ML-BOARD(1:CellCount)
+           WRITE MOVE-LOG-RECORD.
+
+      *----------------------------------------------------------------
+      * WriteUndoLog
+      *   Logs an undo the same way WriteMoveLog logs an ordinary
+      *   move, so REPLAY.CBL sees the cell go back to empty instead
+      *   of silently finding a different letter there on the next
+      *   logged move.  Called from PopLastMove once CurrentPlayer and
+      *   CurrentBoardValues already reflect the undone move.
+      *----------------------------------------------------------------
+       WriteUndoLog.
+           ADD 1 TO MoveLogSeq
+           ACCEPT ML-DATE FROM DATE YYYYMMDD
+           ACCEPT ML-TIME FROM TIME
+           MOVE MoveLogSeq         TO ML-SEQ
+           MOVE "U"                TO ML-TYPE
+           MOVE CurrentPlayer      TO ML-PLAYER
+           MOVE UndoneCell         TO ML-CELL
+           MOVE BoardSide          TO ML-BOARD-SIDE
+           MOVE SPACES              TO ML-BOARD
+           MOVE CurrentBoardValues(1:CellCount) TO ML-BOARD(1:CellCount)
+           WRITE MOVE-LOG-RECORD.
+
+      *----------------------------------------------------------------
+      * OpenResultFile / CloseResultFile / WriteGameResult
+      *   Persist completed games to GAME-RESULT-FILE.  A record is
+      *   appended every time GameOver flips to 'T', whether that was
+      *   decided by CheckForWin or by CheckForDraw.
+      *----------------------------------------------------------------
+       OpenResultFile.
+           OPEN EXTEND GAME-RESULT-FILE
+           IF GameResultStatus EQUAL "35"
+               OPEN OUTPUT GAME-RESULT-FILE
+           END-IF.
+
+       CloseResultFile.
+           CLOSE GAME-RESULT-FILE.
+
+       WriteGameResult.
+           ACCEPT GR-DATE FROM DATE YYYYMMDD
+           ACCEPT GR-TIME FROM TIME
+           MOVE GameWinner          TO GR-WINNER
+           MOVE BoardSide            TO GR-BOARD-SIDE
+           MOVE SPACES               TO GR-BOARD
+           MOVE CurrentBoardValues(1:CellCount) TO GR-BOARD(1:CellCount)
+           WRITE GAME-RESULT-RECORD.
+
+      *----------------------------------------------------------------
+      * OpenStatsFile / CloseStatsFile / LookupOrCreateStats /
+      * ResolveWinnerID / IncrementStat / UpdatePlayerStats
+      *   Maintain per-player win/loss/draw tallies in PLAYER-STATS.
+      *   A player's record is created the first time it is looked up,
+      *   either at the start of a game or when a tally is posted.
+      *----------------------------------------------------------------
+       OpenStatsFile.
+           OPEN I-O PLAYER-STATS-FILE
+           IF PlayerStatsStatus EQUAL "35"
+               OPEN OUTPUT PLAYER-STATS-FILE
+               CLOSE PLAYER-STATS-FILE
+               OPEN I-O PLAYER-STATS-FILE
+           END-IF.
+
+       CloseStatsFile.
+           CLOSE PLAYER-STATS-FILE.
+
+       LookupOrCreateStats.
+           MOVE StatsLookupID TO PS-PLAYER-ID
+           READ PLAYER-STATS-FILE
+               INVALID KEY
+                   MOVE 0 TO PS-WINS
+                   MOVE 0 TO PS-LOSSES
+                   MOVE 0 TO PS-DRAWS
+                   WRITE PLAYER-STATS-RECORD
+           END-READ.
+
+       ResolveWinnerID.
+           IF CurrentPlayer EQUAL "X"
+               MOVE PlayerXID TO GameWinner
+           ELSE
+               MOVE PlayerOID TO GameWinner
+           END-IF.
+
+       IncrementStat.
+           PERFORM LookupOrCreateStats
+           EVALUATE StatKind
+               WHEN 'W'
+                   ADD 1 TO PS-WINS
+               WHEN 'L'
+                   ADD 1 TO PS-LOSSES
+               WHEN OTHER
+                   ADD 1 TO PS-DRAWS
+           END-EVALUATE
+           REWRITE PLAYER-STATS-RECORD.
+
+       UpdatePlayerStats.
+           EVALUATE ResultKind
+               WHEN 'W'
+                   IF CurrentPlayer EQUAL "X"
+                       MOVE PlayerXID TO StatsLookupID
+                   ELSE
+                       MOVE PlayerOID TO StatsLookupID
+                   END-IF
+                   MOVE 'W' TO StatKind
+                   PERFORM IncrementStat
+
+                   IF CurrentPlayer EQUAL "X"
+                       MOVE PlayerOID TO StatsLookupID
+                   ELSE
+                       MOVE PlayerXID TO StatsLookupID
+                   END-IF
+                   MOVE 'L' TO StatKind
+                   PERFORM IncrementStat
+               WHEN OTHER
+                   MOVE PlayerXID TO StatsLookupID
+                   MOVE 'D' TO StatKind
+                   PERFORM IncrementStat
+
+                   MOVE PlayerOID TO StatsLookupID
+                   MOVE 'D' TO StatKind
+                   PERFORM IncrementStat
+           END-EVALUATE.
+
+       END PROGRAM TicTacToe.
