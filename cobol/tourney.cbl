@@ -0,0 +1,453 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  Tournament.
+       AUTHOR.      K-MILLER.
+       INSTALLATION. GAME-ROOM.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  KM  Initial version.  Reads PLAYER-ROSTER and
+      *                   plays every round-robin pairing automatically
+      *                   (both sides computer-driven), posting each
+      *                   result to the same PLAYER-STATS file TicTacToe
+      *                   keeps, then prints final standings for the
+      *                   roster.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAYER-ROSTER-FILE ASSIGN TO "PLYROSTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RosterStatus.
+
+           SELECT PLAYER-STATS-FILE ASSIGN TO "PLYSTAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PS-PLAYER-ID
+               FILE STATUS IS PlayerStatsStatus.
+
+           SELECT STANDINGS-WORK ASSIGN TO "TSTDWORK".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLAYER-ROSTER-FILE.
+       COPY PLYROSTR.
+
+       FD  PLAYER-STATS-FILE.
+       COPY PLYSTAT.
+
+       SD  STANDINGS-WORK.
+       01  STANDINGS-WORK-RECORD.
+           05  SW-PCT                      PIC 9(03)V9(04) COMP-3.
+           05  SW-PLAYER-ID                PIC X(08).
+           05  SW-WINS                     PIC 9(05) COMP.
+           05  SW-LOSSES                   PIC 9(05) COMP.
+           05  SW-DRAWS                    PIC 9(05) COMP.
+
+       WORKING-STORAGE SECTION.
+
+       01 RosterStatus      PIC X(02).
+       01 PlayerStatsStatus PIC X(02).
+       01 AtEndOfRoster     PIC X VALUE 'N'.
+       01 SortAtEnd         PIC X VALUE 'N'.
+
+      * The entry list for this run.  A fixed table is plenty for a
+      * round-robin -- the pairing count grows with the square of the
+      * roster, so club-sized rosters are what this is built for.
+       01 RosterTable.
+           02 RosterEntry OCCURS 40 TIMES PIC X(08).
+       01 RosterCount       PIC 9(03) COMP VALUE 0.
+       01 RosterIndex       PIC 9(03) COMP.
+       01 PairXIndex        PIC 9(03) COMP.
+       01 PairOIndex        PIC 9(03) COMP.
+       01 PairOStart        PIC 9(03) COMP.
+       01 GamesPlayedThisRun PIC 9(05) COMP VALUE 0.
+       01 GamesPlayed       PIC 9(07).
+       01 WinPctDisplay     PIC ZZ9.99.
+
+      * One game's board.  Tournament play always uses the standard
+      * 3x3 board -- TTT_SIZE is a TicTacToe interactive-session knob,
+      * not something a roster entry, so there is no board size to
+      * carry here.
+       01 GameBoard.
+           02 GameBoardValues       PIC X(09) VALUE SPACES.
+           02 GameBoardTable REDEFINES GameBoardValues.
+               03 Cell OCCURS 9 TIMES PIC X.
+       01 CurrentPlayer     PIC A.
+       01 GameOver          PIC X.
+       01 ResultKind        PIC X.
+       01 WinLineFound      PIC X.
+       01 BoardFull         PIC X.
+       01 CellIndex         PIC 9(02) COMP.
+
+       01 PlayerXID         PIC X(08).
+       01 PlayerOID         PIC X(08).
+       01 GameWinnerID      PIC X(08).
+       01 StatsLookupID     PIC X(08).
+       01 StatKind          PIC X.
+
+      * The same take-a-win/block-a-loss/take-a-free-square heuristic
+      * TicTacToe's computer opponent uses, so both sides play sound
+      * tic-tac-toe and a pairing resolves in one pass.
+       01 OpponentLetter    PIC A.
+       01 TestLetter        PIC A.
+       01 SavedCellValue    PIC X.
+       01 ChosenCell        PIC 9(02) COMP VALUE 0.
+       01 CandidateCell     PIC 9(02) COMP.
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT PLAYER-ROSTER-FILE
+           IF RosterStatus EQUAL "35"
+               DISPLAY "No player roster found -- nothing to play."
+               STOP RUN
+           END-IF
+           PERFORM LoadRoster
+           CLOSE PLAYER-ROSTER-FILE
+           IF RosterCount < 2
+               DISPLAY "Roster needs at least two players."
+               STOP RUN
+           END-IF
+           PERFORM OpenStatsFile
+           PERFORM PlayRoundRobin
+           PERFORM CloseStatsFile
+           PERFORM PrintTournamentStandings.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * LoadRoster / ReadOneRosterRecord / StoreRosterRecord
+      *   Reads PLAYER-ROSTER-FILE into RosterTable, one id per record.
+      *   RosterTable only holds 40 entries, so StoreRosterRecord stops
+      *   loading once it is full instead of writing past the end of
+      *   the table.
+      *----------------------------------------------------------------
+       LoadRoster.
+           PERFORM ReadOneRosterRecord
+           PERFORM StoreRosterRecord
+               UNTIL AtEndOfRoster EQUAL 'Y'.
+
+       ReadOneRosterRecord.
+           READ PLAYER-ROSTER-FILE
+               AT END
+                   SET AtEndOfRoster TO 'Y'
+           END-READ.
+
+       StoreRosterRecord.
+           IF RosterCount EQUAL 40
+               DISPLAY "Player roster has more than 40 entries -- "
+                   "ignoring the rest."
+               SET AtEndOfRoster TO 'Y'
+           ELSE
+               ADD 1 TO RosterCount
+               MOVE RS-PLAYER-ID TO RosterEntry(RosterCount)
+               PERFORM ReadOneRosterRecord
+           END-IF.
+
+      *----------------------------------------------------------------
+      * PlayRoundRobin / PlayRoundRobinRow / PlayOnePairing
+      *   Every player meets every other player exactly once.
+      *----------------------------------------------------------------
+       PlayRoundRobin.
+           PERFORM PlayRoundRobinRow
+               VARYING PairXIndex FROM 1 BY 1
+               UNTIL PairXIndex > RosterCount.
+
+       PlayRoundRobinRow.
+           COMPUTE PairOStart = PairXIndex + 1
+           PERFORM PlayOnePairing
+               VARYING PairOIndex FROM PairOStart BY 1
+               UNTIL PairOIndex > RosterCount.
+
+       PlayOnePairing.
+           MOVE RosterEntry(PairXIndex) TO PlayerXID
+           MOVE RosterEntry(PairOIndex) TO PlayerOID
+           MOVE PlayerXID TO StatsLookupID
+           PERFORM LookupOrCreateStats
+           MOVE PlayerOID TO StatsLookupID
+           PERFORM LookupOrCreateStats
+           PERFORM PlayOneGame
+           PERFORM AnnounceResult.
+
+      *----------------------------------------------------------------
+      * PlayOneGame / InitializeGame
+      *   Plays one pairing to completion, both sides computer-driven.
+      *----------------------------------------------------------------
+       PlayOneGame.
+           PERFORM InitializeGame
+           PERFORM WITH TEST AFTER UNTIL GameOver EQUAL 'T'
+               PERFORM ComputeNextMove
+               MOVE CurrentPlayer TO Cell(ChosenCell)
+               PERFORM CheckForWin
+               IF WinLineFound EQUAL 'Y'
+                   SET GameOver TO 'T'
+                   MOVE 'W' TO ResultKind
+               ELSE
+                   PERFORM CheckForDraw
+                   IF GameOver NOT EQUAL 'T'
+                       PERFORM SwitchPlayer
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM UpdatePlayerStats
+           ADD 1 TO GamesPlayedThisRun.
+
+       InitializeGame.
+           MOVE SPACES TO GameBoardValues
+           MOVE "X"    TO CurrentPlayer
+           MOVE 'F'    TO GameOver.
+
+      *----------------------------------------------------------------
+      * CheckForWin / CheckForDraw / DetermineBoardFull /
+      * CheckCellFilled / SwitchPlayer
+      *   The standard 3x3 line test -- every row, every column, both
+      *   diagonals.
+      *----------------------------------------------------------------
+       CheckForWin.
+           IF (Cell(1) EQUAL Cell(2) AND Cell(2) EQUAL Cell(3)
+                   AND Cell(1) NOT EQUAL SPACE)
+               OR (Cell(4) EQUAL Cell(5) AND Cell(5) EQUAL Cell(6)
+                   AND Cell(4) NOT EQUAL SPACE)
+               OR (Cell(7) EQUAL Cell(8) AND Cell(8) EQUAL Cell(9)
+                   AND Cell(7) NOT EQUAL SPACE)
+               OR (Cell(1) EQUAL Cell(4) AND Cell(4) EQUAL Cell(7)
+                   AND Cell(1) NOT EQUAL SPACE)
+               OR (Cell(2) EQUAL Cell(5) AND Cell(5) EQUAL Cell(8)
+                   AND Cell(2) NOT EQUAL SPACE)
+               OR (Cell(3) EQUAL Cell(6) AND Cell(6) EQUAL Cell(9)
+                   AND Cell(3) NOT EQUAL SPACE)
+               OR (Cell(1) EQUAL Cell(5) AND Cell(5) EQUAL Cell(9)
+                   AND Cell(1) NOT EQUAL SPACE)
+               OR (Cell(3) EQUAL Cell(5) AND Cell(5) EQUAL Cell(7)
+                   AND Cell(3) NOT EQUAL SPACE)
+               SET WinLineFound TO 'Y'
+           ELSE
+               SET WinLineFound TO 'N'
+           END-IF.
+
+       CheckForDraw.
+           IF GameOver NOT EQUAL 'T'
+               PERFORM DetermineBoardFull
+               IF BoardFull EQUAL 'Y'
+                   SET GameOver TO 'T'
+                   MOVE 'D' TO ResultKind
+               END-IF
+           END-IF.
+
+       DetermineBoardFull.
+           MOVE 'Y' TO BoardFull
+           PERFORM CheckCellFilled
+               VARYING CellIndex FROM 1 BY 1
+               UNTIL CellIndex > 9 OR BoardFull EQUAL 'N'.
+
+       CheckCellFilled.
+           IF Cell(CellIndex) EQUAL SPACE
+               MOVE 'N' TO BoardFull
+           END-IF.
+
+       SwitchPlayer.
+           IF CurrentPlayer EQUAL "X" THEN
+               SET CurrentPlayer TO "O"
+           ELSE
+               SET CurrentPlayer TO "X"
+           END-IF.
+
+      *----------------------------------------------------------------
+      * ComputeNextMove / DetermineOpponentLetter / FindWinningCell /
+      * TryCandidateCell / FindFirstFreeCell / TryFreeCell
+      *   Block the opponent's winning line if one is open, else take
+      *   a winning line of its own, else take the first free square.
+      *----------------------------------------------------------------
+       ComputeNextMove.
+           PERFORM DetermineOpponentLetter
+           MOVE 0 TO ChosenCell
+           MOVE OpponentLetter TO TestLetter
+           PERFORM FindWinningCell
+           IF ChosenCell EQUAL 0
+               MOVE CurrentPlayer TO TestLetter
+               PERFORM FindWinningCell
+           END-IF
+           IF ChosenCell EQUAL 0
+               PERFORM FindFirstFreeCell
+           END-IF.
+
+       DetermineOpponentLetter.
+           IF CurrentPlayer EQUAL "X"
+               MOVE "O" TO OpponentLetter
+           ELSE
+               MOVE "X" TO OpponentLetter
+           END-IF.
+
+       FindWinningCell.
+           PERFORM TryCandidateCell
+               VARYING CandidateCell FROM 1 BY 1
+               UNTIL CandidateCell > 9
+                   OR ChosenCell NOT EQUAL 0.
+
+       TryCandidateCell.
+           IF Cell(CandidateCell) EQUAL SPACE
+               MOVE Cell(CandidateCell) TO SavedCellValue
+               MOVE TestLetter TO Cell(CandidateCell)
+               PERFORM CheckForWin
+               MOVE SavedCellValue TO Cell(CandidateCell)
+               IF WinLineFound EQUAL 'Y'
+                   MOVE CandidateCell TO ChosenCell
+               END-IF
+           END-IF.
+
+       FindFirstFreeCell.
+           PERFORM TryFreeCell
+               VARYING CandidateCell FROM 1 BY 1
+               UNTIL CandidateCell > 9
+                   OR ChosenCell NOT EQUAL 0.
+
+       TryFreeCell.
+           IF Cell(CandidateCell) EQUAL SPACE AND ChosenCell EQUAL 0
+               MOVE CandidateCell TO ChosenCell
+           END-IF.
+
+      *----------------------------------------------------------------
+      * AnnounceResult
+      *   A one-line result for the session log -- who won, or a draw.
+      *----------------------------------------------------------------
+       AnnounceResult.
+           IF ResultKind EQUAL 'W'
+               IF CurrentPlayer EQUAL "X"
+                   MOVE PlayerXID TO GameWinnerID
+               ELSE
+                   MOVE PlayerOID TO GameWinnerID
+               END-IF
+               DISPLAY PlayerXID " vs " PlayerOID ":  "
+                   GameWinnerID " wins"
+           ELSE
+               DISPLAY PlayerXID " vs " PlayerOID ":  draw"
+           END-IF.
+
+      *----------------------------------------------------------------
+      * OpenStatsFile / CloseStatsFile / LookupOrCreateStats /
+      * IncrementStat / UpdatePlayerStats
+      *   Maintains the same PLAYER-STATS tallies TicTacToe keeps, so a
+      *   tournament run folds into a player's overall record.
+      *----------------------------------------------------------------
+       OpenStatsFile.
+           OPEN I-O PLAYER-STATS-FILE
+           IF PlayerStatsStatus EQUAL "35"
+               OPEN OUTPUT PLAYER-STATS-FILE
+               CLOSE PLAYER-STATS-FILE
+               OPEN I-O PLAYER-STATS-FILE
+           END-IF.
+
+       CloseStatsFile.
+           CLOSE PLAYER-STATS-FILE.
+
+       LookupOrCreateStats.
+           MOVE StatsLookupID TO PS-PLAYER-ID
+           READ PLAYER-STATS-FILE
+               INVALID KEY
+                   MOVE 0 TO PS-WINS
+                   MOVE 0 TO PS-LOSSES
+                   MOVE 0 TO PS-DRAWS
+                   WRITE PLAYER-STATS-RECORD
+           END-READ.
+
+       IncrementStat.
+           PERFORM LookupOrCreateStats
+           EVALUATE StatKind
+               WHEN 'W'
+                   ADD 1 TO PS-WINS
+               WHEN 'L'
+                   ADD 1 TO PS-LOSSES
+               WHEN OTHER
+                   ADD 1 TO PS-DRAWS
+           END-EVALUATE
+           REWRITE PLAYER-STATS-RECORD.
+
+       UpdatePlayerStats.
+           EVALUATE ResultKind
+               WHEN 'W'
+                   IF CurrentPlayer EQUAL "X"
+                       MOVE PlayerXID TO StatsLookupID
+                   ELSE
+                       MOVE PlayerOID TO StatsLookupID
+                   END-IF
+                   MOVE 'W' TO StatKind
+                   PERFORM IncrementStat
+
+                   IF CurrentPlayer EQUAL "X"
+                       MOVE PlayerOID TO StatsLookupID
+                   ELSE
+                       MOVE PlayerXID TO StatsLookupID
+                   END-IF
+                   MOVE 'L' TO StatKind
+                   PERFORM IncrementStat
+               WHEN OTHER
+                   MOVE PlayerXID TO StatsLookupID
+                   MOVE 'D' TO StatKind
+                   PERFORM IncrementStat
+
+                   MOVE PlayerOID TO StatsLookupID
+                   MOVE 'D' TO StatKind
+                   PERFORM IncrementStat
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * PrintTournamentStandings / LoadStandings / LoadOneStanding /
+      * PrintStandings / PrintOneStanding
+      *   Same SORT-by-win-pct idiom StatsReport uses, scoped to just
+      *   this run's roster.
+      *----------------------------------------------------------------
+       PrintTournamentStandings.
+           OPEN INPUT PLAYER-STATS-FILE
+           SORT STANDINGS-WORK ON DESCENDING KEY SW-PCT
+               INPUT PROCEDURE IS LoadStandings
+               OUTPUT PROCEDURE IS PrintStandings
+           CLOSE PLAYER-STATS-FILE.
+
+       LoadStandings.
+           PERFORM LoadOneStanding
+               VARYING RosterIndex FROM 1 BY 1
+               UNTIL RosterIndex > RosterCount.
+
+       LoadOneStanding.
+           MOVE RosterEntry(RosterIndex) TO PS-PLAYER-ID
+           READ PLAYER-STATS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   COMPUTE GamesPlayed =
+                       PS-WINS + PS-LOSSES + PS-DRAWS
+                   MOVE PS-PLAYER-ID TO SW-PLAYER-ID
+                   MOVE PS-WINS      TO SW-WINS
+                   MOVE PS-LOSSES    TO SW-LOSSES
+                   MOVE PS-DRAWS     TO SW-DRAWS
+                   IF GamesPlayed > 0
+                       COMPUTE SW-PCT ROUNDED =
+                           PS-WINS / GamesPlayed
+                   ELSE
+                       MOVE 0 TO SW-PCT
+                   END-IF
+                   RELEASE STANDINGS-WORK-RECORD
+           END-READ.
+
+       PrintStandings.
+           DISPLAY " "
+           DISPLAY "Games played: " GamesPlayedThisRun
+           DISPLAY " "
+           DISPLAY "FINAL STANDINGS"
+           DISPLAY "PLAYER    WINS  LOSSES  DRAWS  WIN PCT"
+           DISPLAY "--------  ----  ------  -----  -------"
+           PERFORM PrintOneStanding
+               UNTIL SortAtEnd EQUAL 'Y'.
+
+       PrintOneStanding.
+           RETURN STANDINGS-WORK
+               AT END
+                   SET SortAtEnd TO 'Y'
+               NOT AT END
+                   COMPUTE WinPctDisplay = SW-PCT * 100
+                   DISPLAY SW-PLAYER-ID "  " SW-WINS "  " SW-LOSSES
+                       "  " SW-DRAWS "  " WinPctDisplay "%"
+           END-RETURN.
+
+       END PROGRAM Tournament.
